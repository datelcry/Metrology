@@ -0,0 +1,261 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CountryMaint.
+AUTHOR. Michael Coughlan.
+*>CS4321-96-COBOL-EXAM.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CountryFile ASSIGN TO "COUNTRY.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT MaintTxnFile ASSIGN TO "MAINTTXN.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT MaintWorkFile ASSIGN TO "MAINTSORT.TMP".
+
+       SELECT NewCountryFile ASSIGN TO "COUNTRY.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT MaintLogReport ASSIGN TO "MAINTLOG.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CountryFile.
+01 CountryRec.
+   88	EndOfCountryFile VALUE HIGH-VALUES.
+   02	CountryCodeCF		PIC XX.
+   02	CountryNameCF		PIC X(25).
+   02	ExchangeRateCF		PIC 9(5)V9(5).
+   02	CountryActiveCF		PIC X.
+	88 CountryInactiveRecCF	VALUE "N".
+
+FD MaintTxnFile.
+01 MaintTxnRec.
+   88	EndOfMaintTxnFile VALUE HIGH-VALUES.
+   02	MaintTxnCode		PIC X.
+	88 IsAddTxn		VALUE "A".
+	88 IsUpdateTxn		VALUE "U".
+	88 IsDeactivateTxn	VALUE "D".
+	88 IsReactivateTxn	VALUE "R".
+   02	MaintCountryCode	PIC XX.
+   02	MaintCountryName	PIC X(25).
+   02	MaintExchangeRate	PIC 9(5)V9(5).
+
+SD MaintWorkFile.
+01 MaintWorkRec.
+   02	CountryCodeMW		PIC XX.
+   02	CountryNameMW		PIC X(25).
+   02	ExchangeRateMW		PIC 9(5)V9(5).
+   02	CountryActiveMW		PIC X.
+
+FD NewCountryFile.
+01 NewCountryRec.
+   02	CountryCodeNC		PIC XX.
+   02	CountryNameNC		PIC X(25).
+   02	ExchangeRateNC		PIC 9(5)V9(5).
+   02	CountryActiveNC		PIC X.
+
+FD MaintLogReport.
+01 MaintLogPrintLine		PIC X(77).
+
+
+WORKING-STORAGE SECTION.
+
+01  CountryTable.
+    02  CountryEntry OCCURS 300 TIMES.
+	03 CountryCodeCT	PIC XX.
+   	03 CountryNameCT	PIC X(25).
+   	03 ExchangeRateCT	PIC 9(5)V9(5).
+	03 CountryActiveCT	PIC X.
+
+01  CountryCount			PIC 9(3) VALUE ZEROS.
+01  FIDX				PIC 9(3) VALUE ZEROS.
+01  FoundIndex			PIC 9(3) VALUE ZEROS.
+01  EntryFoundSwitch		PIC X VALUE "N".
+    88	EntryFound		VALUE "Y".
+
+01  MaintLogHeadingLine.
+    02  FILLER                  PIC X(10) VALUE SPACES.
+    02  FILLER                  PIC X(33) VALUE "COUNTRY MASTER MAINTENANCE LOG".
+
+01  MaintLogUnderline.
+    02  FILLER                  PIC X(10) VALUE SPACES.
+    02  FILLER                  PIC X(33) VALUE ALL "-".
+
+01  MaintLogLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  PrnMaintCountryCode		PIC XX.
+    02  FILLER                  PIC X(3)  VALUE SPACES.
+    02  PrnMaintMessage		PIC X(55).
+
+01  MaintLogTrailerLine1.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(25) VALUE "TRANSACTIONS ACCEPTED  = ".
+    02  PrnMaintAcceptedCount	PIC ZZZZ9.
+
+01  MaintLogTrailerLine2.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(25) VALUE "TRANSACTIONS REJECTED  = ".
+    02  PrnMaintRejectedCount	PIC ZZZZ9.
+
+01  MaintAcceptedCount		PIC 9(5) VALUE ZEROS.
+01  MaintRejectedCount		PIC 9(5) VALUE ZEROS.
+
+
+PROCEDURE DIVISION.
+MaintainCountryFile.
+    PERFORM LoadCountryTable
+
+    OPEN OUTPUT MaintLogReport
+    WRITE MaintLogPrintLine FROM MaintLogHeadingLine AFTER ADVANCING PAGE
+    WRITE MaintLogPrintLine FROM MaintLogUnderline    AFTER ADVANCING 1 LINE
+
+    OPEN INPUT MaintTxnFile
+    READ MaintTxnFile
+	AT END SET EndOfMaintTxnFile TO TRUE
+    END-READ
+    PERFORM ApplyMaintTransaction UNTIL EndOfMaintTxnFile
+    CLOSE MaintTxnFile
+
+    MOVE MaintAcceptedCount TO PrnMaintAcceptedCount
+    MOVE MaintRejectedCount TO PrnMaintRejectedCount
+    WRITE MaintLogPrintLine FROM MaintLogTrailerLine1 AFTER ADVANCING 2 LINES
+    WRITE MaintLogPrintLine FROM MaintLogTrailerLine2 AFTER ADVANCING 1 LINE
+    CLOSE MaintLogReport
+
+    SORT MaintWorkFile ON ASCENDING CountryCodeMW
+         INPUT PROCEDURE IS ReleaseCountryEntries
+         GIVING NewCountryFile.
+    STOP RUN.
+
+
+LoadCountryTable.
+    MOVE SPACES TO CountryTable
+    OPEN INPUT CountryFile
+    READ CountryFile
+	AT END SET EndOfCountryFile TO TRUE
+    END-READ
+    PERFORM VARYING FIDX FROM 1 BY 1 UNTIL EndOfCountryFile
+        ADD 1 TO CountryCount
+        MOVE CountryCodeCF TO CountryCodeCT(CountryCount)
+        MOVE CountryNameCF TO CountryNameCT(CountryCount)
+        MOVE ExchangeRateCF TO ExchangeRateCT(CountryCount)
+        MOVE CountryActiveCF TO CountryActiveCT(CountryCount)
+        READ CountryFile
+	    AT END SET EndOfCountryFile TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE CountryFile.
+
+
+ApplyMaintTransaction.
+    PERFORM FindCountryEntry
+
+    EVALUATE TRUE
+        WHEN IsAddTxn
+            PERFORM ApplyAddTransaction
+        WHEN IsUpdateTxn
+            PERFORM ApplyUpdateTransaction
+        WHEN IsDeactivateTxn
+            PERFORM ApplyDeactivateTransaction
+        WHEN IsReactivateTxn
+            PERFORM ApplyReactivateTransaction
+        WHEN OTHER
+            MOVE "UNKNOWN TRANSACTION CODE - REJECTED" TO PrnMaintMessage
+            PERFORM WriteMaintLogLine
+    END-EVALUATE
+
+    READ MaintTxnFile
+	AT END SET EndOfMaintTxnFile TO TRUE
+    END-READ.
+
+
+FindCountryEntry.
+    MOVE "N" TO EntryFoundSwitch
+    MOVE ZEROS TO FoundIndex
+    PERFORM VARYING FIDX FROM 1 BY 1
+	UNTIL FIDX > CountryCount OR EntryFound
+        IF CountryCodeCT(FIDX) = MaintCountryCode
+            SET EntryFound TO TRUE
+            MOVE FIDX TO FoundIndex
+        END-IF
+    END-PERFORM.
+
+
+ApplyAddTransaction.
+    IF EntryFound
+        MOVE "COUNTRY CODE ALREADY EXISTS - ADD REJECTED" TO PrnMaintMessage
+        PERFORM WriteMaintLogLine
+    ELSE
+        IF CountryCount >= 300
+            MOVE "COUNTRY TABLE FULL - ADD REJECTED" TO PrnMaintMessage
+            PERFORM WriteMaintLogLine
+        ELSE
+            ADD 1 TO CountryCount
+            MOVE MaintCountryCode TO CountryCodeCT(CountryCount)
+            MOVE MaintCountryName TO CountryNameCT(CountryCount)
+            MOVE MaintExchangeRate TO ExchangeRateCT(CountryCount)
+            MOVE SPACE TO CountryActiveCT(CountryCount)
+            MOVE "ADDED" TO PrnMaintMessage
+            PERFORM WriteMaintAcceptLine
+        END-IF
+    END-IF.
+
+
+ApplyUpdateTransaction.
+    IF NOT EntryFound
+        MOVE "COUNTRY CODE NOT FOUND - UPDATE REJECTED" TO PrnMaintMessage
+        PERFORM WriteMaintLogLine
+    ELSE
+        MOVE MaintCountryName TO CountryNameCT(FoundIndex)
+        MOVE MaintExchangeRate TO ExchangeRateCT(FoundIndex)
+        MOVE "UPDATED" TO PrnMaintMessage
+        PERFORM WriteMaintAcceptLine
+    END-IF.
+
+
+ApplyDeactivateTransaction.
+    IF NOT EntryFound
+        MOVE "COUNTRY CODE NOT FOUND - DEACTIVATE REJECTED" TO PrnMaintMessage
+        PERFORM WriteMaintLogLine
+    ELSE
+        MOVE "N" TO CountryActiveCT(FoundIndex)
+        MOVE "DEACTIVATED" TO PrnMaintMessage
+        PERFORM WriteMaintAcceptLine
+    END-IF.
+
+
+ApplyReactivateTransaction.
+    IF NOT EntryFound
+        MOVE "COUNTRY CODE NOT FOUND - REACTIVATE REJECTED" TO PrnMaintMessage
+        PERFORM WriteMaintLogLine
+    ELSE
+        MOVE "Y" TO CountryActiveCT(FoundIndex)
+        MOVE "REACTIVATED" TO PrnMaintMessage
+        PERFORM WriteMaintAcceptLine
+    END-IF.
+
+
+WriteMaintAcceptLine.
+    ADD 1 TO MaintAcceptedCount
+    MOVE MaintCountryCode TO PrnMaintCountryCode
+    WRITE MaintLogPrintLine FROM MaintLogLine AFTER ADVANCING 1 LINE.
+
+
+WriteMaintLogLine.
+    ADD 1 TO MaintRejectedCount
+    MOVE MaintCountryCode TO PrnMaintCountryCode
+    WRITE MaintLogPrintLine FROM MaintLogLine AFTER ADVANCING 1 LINE.
+
+
+ReleaseCountryEntries.
+    PERFORM VARYING FIDX FROM 1 BY 1 UNTIL FIDX > CountryCount
+        MOVE CountryCodeCT(FIDX) TO CountryCodeMW
+        MOVE CountryNameCT(FIDX) TO CountryNameMW
+        MOVE ExchangeRateCT(FIDX) TO ExchangeRateMW
+        MOVE CountryActiveCT(FIDX) TO CountryActiveMW
+        RELEASE MaintWorkRec
+    END-PERFORM.
