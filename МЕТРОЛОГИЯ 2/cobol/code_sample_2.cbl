@@ -1,8 +1,8 @@
-      $ SET SOURCEFORMAT"FREE"
+      $SET SOURCEFORMAT"FREE"
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DueSubsRpt.
 AUTHOR. Michael Coughlan.
-*CS4321-96-COBOL-EXAM.
+*>CS4321-96-COBOL-EXAM.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
@@ -22,6 +22,28 @@ FILE-CONTROL.
        SELECT CountryFile ASSIGN TO "COUNTRY.DAT"
                  ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT RejectsReport ASSIGN TO "REJECTS.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT DueSubsCsv ASSIGN TO "DUESUBS.CSV"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RateHistoryFile ASSIGN TO "RATEHIST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS RateHistoryStatus.
+
+       SELECT AgingWorkFile ASSIGN TO "AGESORT.TMP".
+
+       SELECT AgingSortedFile ASSIGN TO "AGESORT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AgingReport ASSIGN TO "AGING.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CheckpointFile ASSIGN TO "CHECKPT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CheckpointStatus.
+
 DATA DIVISION.
 FILE SECTION.
 FD DueSubsFile.
@@ -30,7 +52,8 @@ FD DueSubsFile.
    02	CustomerNameDS	PIC X(22).
    02	PayMethodDS		PIC 9.
    02	PayFreqDS		PIC 9.
-   02	FILLER			PIC X(24).
+   02	DueDateDS		PIC 9(8).
+   02	FILLER			PIC X(16).
    02	CountryCodeDS		PIC XX.
 
 SD WorkFile.
@@ -39,6 +62,7 @@ SD WorkFile.
    02	CustomerNameWF	PIC X(22).
    02	PayMethodWF		PIC 9.
    02	PayFreqWF		PIC 9.
+   02	DueDateWF		PIC 9(8).
    02	CountryNameWF		PIC X(25).
    02	CountryCodeWF		PIC XX.
 
@@ -55,7 +79,9 @@ FD SortedSubsFile.
         88 ByAccess       VALUE 2.
         88 ByExpress      VALUE 3.
         88 ByCheque       VALUE 4.
+        88 ByTransfer     VALUE 5.
    02	PayFreqSS		PIC 9.
+   02	DueDateSS		PIC 9(8).
    02	CountryNameSS		PIC X(25).
    02	CountryCodeSS		PIC XX.
 
@@ -66,23 +92,71 @@ FD CountryFile.
    02	CountryCodeCF		PIC XX.
    02	CountryNameCF		PIC X(25).
    02	ExchangeRateCF		PIC 9(5)V9(5).
+   02	CountryActiveCF		PIC X.
+	88 CountryInactiveRecCF	VALUE "N".
+
+FD RejectsReport.
+01 RejectPrintLine		PIC X(77).
+
+FD DueSubsCsv.
+01 CsvRecord			PIC X(120).
+
+FD RateHistoryFile.
+01 RateHistoryRec.
+   88	EndOfRateHistoryFile VALUE HIGH-VALUES.
+   02	CountryCodeRH		PIC XX.
+   02	EffectiveDateRH		PIC 9(8).
+   02	ExchangeRateRH		PIC 9(5)V9(5).
+
+SD AgingWorkFile.
+01 AgingWorkRec.
+   02	BucketAG		PIC 9.
+   02	DaysOverdueAG		PIC 9(5).
+   02	CustomerNameAG		PIC X(22).
+   02	CountryNameAG		PIC X(25).
+   02	PayMethodAG		PIC X(9).
+   02	SubsAG			PIC 9(5).
+
+FD AgingSortedFile.
+01 AgingSortedRec.
+   88	EndOfAgingSorted VALUE HIGH-VALUES.
+   02	BucketAS		PIC 9.
+   02	DaysOverdueAS		PIC 9(5).
+   02	CustomerNameAS		PIC X(22).
+   02	CountryNameAS		PIC X(25).
+   02	PayMethodAS		PIC X(9).
+   02	SubsAS			PIC 9(5).
+
+FD AgingReport.
+01 AgingPrintLine		PIC X(77).
+
+FD CheckpointFile.
+01 CheckpointRec.
+   88	EndOfCheckpointFile VALUE HIGH-VALUES.
+   02	CheckpointCountryCode	PIC XX.
+   02	CheckpointOutputCount	PIC 9(6).
+   02	CheckpointInGroupCount	PIC 9(4).
+   02	CheckpointGroupCompleteFlag	PIC X.
+	88 CheckpointGroupComplete	VALUE "Y".
 
 
 WORKING-STORAGE SECTION.
 
-01  MethodTable VALUE "VISA     Access   AmExpressCheque   ".
-    02  PayMethodMT OCCURS 4 TIMES PIC X(9).
+01  MethodTable VALUE "VISA     Access   AmExpressCheque   Transfer ".
+    02  PayMethodMT OCCURS 5 TIMES PIC X(9).
 
-01  FreqTable VALUE "020100180".
-    02  SubsFT OCCURS 3 TIMES PIC 9(3).
+01  FreqTable VALUE "020100180060340".
+    02  SubsFT OCCURS 5 TIMES PIC 9(3).
 
 01  CountryTable.
-    02  Country OCCURS 242 TIMES
+    02  Country OCCURS 300 TIMES
 		ASCENDING KEY IS CountryCodeCT
                 INDEXED BY CIDX.
 	03 CountryCodeCT	PIC XX.
    	03 CountryNameCT	PIC X(25).
    	03 ExchangeRateCT	PIC 9(5)V9(5).
+	03 CountryActiveCT	PIC X.
+	    88 CountryIsInactiveCT	VALUE "N".
 
 
 
@@ -133,7 +207,12 @@ WORKING-STORAGE SECTION.
     02	FILLER			PIC X(41) VALUE SPACES.
     02  FILLER                  PIC X(17) VALUE "CHEQUE    TOTAL  ".
     02	PrnChequeTotal		PIC $$$,$$9.
-               
+
+01  TransferLine.
+    02	FILLER			PIC X(41) VALUE SPACES.
+    02  FILLER                  PIC X(17) VALUE "TRANSFER  TOTAL  ".
+    02	PrnTransferTotal	PIC $$$,$$9.
+
 
 01  VisaTotalLine.
     02	FILLER			PIC X(35) VALUE SPACES.
@@ -153,51 +232,290 @@ WORKING-STORAGE SECTION.
 
 01  ChequeTotalLine.
     02	FILLER			PIC X(35) VALUE SPACES.
-    02  FILLER			PIC X(23) VALUE "FINAL CHEQUE    TOTAL  ". 
+    02  FILLER			PIC X(23) VALUE "FINAL CHEQUE    TOTAL  ".
     02	PrnChequeFinalTotal	PIC $$,$$$,$$9.
 
+01  TransferTotalLine.
+    02	FILLER			PIC X(35) VALUE SPACES.
+    02  FILLER			PIC X(23) VALUE "FINAL TRANSFER  TOTAL  ".
+    02	PrnTransferFinalTotal	PIC $$,$$$,$$9.
+
 
 01  SubTotals.
     02 VisaTotal		PIC 9(5).
     02 AccessTotal		PIC 9(5).
     02 AmExTotal		PIC 9(5).
     02 ChequeTotal		PIC 9(5).
+    02 TransferTotal		PIC 9(5).
 
 01  FinalTotals.
     02 VisaFinalTotal		PIC 9(7) VALUE ZEROS.
     02 AccessFinalTotal		PIC 9(7) VALUE ZEROS.
     02 AmExFinalTotal		PIC 9(7) VALUE ZEROS.
     02 ChequeFinalTotal		PIC 9(7) VALUE ZEROS.
+    02 TransferFinalTotal	PIC 9(7) VALUE ZEROS.
 
 01  PrevCountryCode		PIC XX.
 01  ExchangeRate		PIC 99999V99999.
 01  LCSubs                      PIC 9(5).
+01  LCSubsAmt			PIC 9(7) VALUE ZEROS.
+
+01  CsvHeaderLine		PIC X(120)
+	VALUE "COUNTRY CODE,COUNTRY NAME,CUSTOMER NAME,PAY METHOD,SUBS AMOUNT,LOCAL CURRENCY AMOUNT".
+
+01  CsvDetailLine		PIC X(120).
+01  CsvSubsField		PIC 9(5).
+01  CsvLCField		PIC 9(7).
+
+01  SummaryHeadingLine.
+    02  FILLER                  PIC X(13) VALUE SPACES.
+    02  FILLER                  PIC X(46)
+		VALUE "COUNTRY  LOCAL-CURRENCY  SUBSCRIPTION  SUMMARY".
+
+01  SummaryUnderline.
+    02  FILLER                  PIC X(13) VALUE SPACES.
+    02  FILLER                  PIC X(46) VALUE ALL "-".
+
+01  SummaryTopicLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(25) VALUE "COUNTRY NAME".
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(20) VALUE "TOTAL LOCAL SUBS".
+
+01  CountrySummaryLine.
+    02  PrnSummaryCountryName	PIC X(25).
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  PrnSummaryCountryTotal	PIC Z,ZZZ,ZZZ,ZZ9.
+
+01  GrandTotalLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(30) VALUE "GRAND TOTAL (HOME CURRENCY) =".
+    02  PrnGrandHomeTotal	PIC $$,$$$,$$$,$$9.
+
+01  CountrySummaryTable.
+    02  CountrySummaryEntry OCCURS 300 TIMES.
+	03 CountryNameSM	PIC X(25).
+	03 CountryLCTotalSM	PIC 9(9).
+
+01  CountrySummaryCount	PIC 9(3) VALUE ZEROS.
+01  SMIDX			PIC 9(3) VALUE ZEROS.
+01  PrevCountryCodeSM		PIC XX.
+01  GrandHomeTotal		PIC 9(9) VALUE ZEROS.
+
+01  RejectHeadingLine.
+    02  FILLER                  PIC X(10) VALUE SPACES.
+    02  FILLER                  PIC X(36) VALUE "DUE SUBSCRIPTIONS - REJECTED RECORDS".
+
+01  RejectUnderline.
+    02  FILLER                  PIC X(10) VALUE SPACES.
+    02  FILLER                  PIC X(36) VALUE ALL "-".
+
+01  RejectRec.
+    02  CustomerNameRJ		PIC X(22).
+    02  PayMethodRJ		PIC X(9).
+    02  CountryCodeRJ		PIC XX.
+    02  RejectReasonRJ		PIC X(9).
+
+01  RejectLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  PrnRejCustName		PIC X(22).
+    02  FILLER                  PIC X(3)  VALUE SPACES.
+    02  PrnRejPayMethod		PIC X(9).
+    02  FILLER                  PIC X(3)  VALUE SPACES.
+    02  FILLER                  PIC X(13) VALUE "COUNTRY CODE ".
+    02  PrnRejCountryCode		PIC XX.
+    02  FILLER                  PIC X(1)  VALUE SPACE.
+    02  PrnRejReason		PIC X(9).
+
+01  RejectTrailerLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(25) VALUE "TOTAL RECORDS REJECTED = ".
+    02  PrnRejectCount		PIC ZZZZ9.
+
+01  RejectCount			PIC 9(5) VALUE ZEROS.
+
+01  RecordRejectedSwitch		PIC X VALUE "N".
+    88	RecordRejected		VALUE "Y".
+
+01  InputRecordCount		PIC 9(6) VALUE ZEROS.
+01  OutputDetailCount		PIC 9(6) VALUE ZEROS.
+
+01  ReconHeadingLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(30) VALUE "CONTROL  TOTAL  RECONCILIATION".
+
+01  ReconInputLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(30) VALUE "RECORDS READ  - DUESUBS.DAT  =".
+    02  PrnInputCount		PIC ZZZZZ9.
+
+01  ReconOutputLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(30) VALUE "DETAIL LINES  - DUESUBS.RPT  =".
+    02  PrnOutputCount		PIC ZZZZZ9.
+
+01  ReconRejectLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(30) VALUE "REJECTED LINES- REJECTS.RPT  =".
+    02  PrnReconRejectCount		PIC ZZZZZ9.
+
+01  ReconOkLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(30) VALUE "CONTROL TOTALS AGREE".
+
+01  ReconMismatchLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(47) VALUE "** CONTROL TOTALS DO NOT AGREE - INVESTIGATE **".
+
+01  AsOfDate			PIC 9(8) VALUE ZEROS.
+01  RateHistoryStatus		PIC XX.
+
+01  LastRateDateTable.
+    02  LastRateDateCT	PIC 9(8) OCCURS 300 TIMES VALUE ZEROS.
+
+01  AgingHeadingLine.
+    02  FILLER                  PIC X(19) VALUE SPACES.
+    02  FILLER                  PIC X(26) VALUE "ACCOUNTS  AGING  ANALYSIS".
+
+01  AgingUnderline.
+    02  FILLER                  PIC X(19) VALUE SPACES.
+    02  FILLER                  PIC X(26) VALUE ALL "-".
+
+01  AgingTopicLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(13) VALUE "CUSTOMER NAME".
+    02  FILLER                  PIC X(8)  VALUE SPACES.
+    02  FILLER                  PIC X(12) VALUE "COUNTRY NAME".
+    02  FILLER                  PIC X(9)  VALUE SPACES.
+    02  FILLER                  PIC X(11) VALUE "PAY METHOD ".
+    02  FILLER                  PIC X(7)  VALUE "SUBS   ".
+    02  FILLER                  PIC X(12) VALUE "DAYS OVERDUE".
+
+01  Bucket1HeadingLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(20) VALUE "0-30 DAYS OVERDUE".
+
+01  Bucket2HeadingLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(20) VALUE "31-60 DAYS OVERDUE".
+
+01  Bucket3HeadingLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(20) VALUE "61-90 DAYS OVERDUE".
+
+01  Bucket4HeadingLine.
+    02  FILLER                  PIC X(5)  VALUE SPACES.
+    02  FILLER                  PIC X(20) VALUE "OVER 90 DAYS OVERDUE".
+
+01  AgingDetailLine.
+    02  PrnAgeCustName		PIC BX(22).
+    02  PrnAgeCountryName	PIC BX(25).
+    02	PrnAgePayMethod		PIC BX(9).
+    02	PrnAgeSubs		PIC BBB$$$9.
+    02	PrnAgeDaysOverdue	PIC BBBBZZZZ9.
+
+01  PrevBucketAG			PIC 9 VALUE ZEROS.
+
+01  CheckpointStatus		PIC XX.
+01  RestartPointCode		PIC XX VALUE SPACES.
+01  RestartOutputCount		PIC 9(6) VALUE ZEROS.
+01  RestartInGroupCount		PIC 9(4) VALUE ZEROS.
+01  RestartGroupCompleteSwitch	PIC X VALUE "Y".
+    88	RestartGroupWasComplete	VALUE "Y".
+01  RestartSwitch			PIC X VALUE "N".
+    88	RestartActive		VALUE "Y".
+01  GroupSkipSwitch		PIC X VALUE "N".
+    88	GroupSkipped		VALUE "Y".
+01  PartialResumeSwitch		PIC X VALUE "N".
+    88	PartialResumeActive	VALUE "Y".
+01  GroupDetailCount		PIC 9(4) VALUE ZEROS.
+01  JobWasRestartedSwitch		PIC X VALUE "N".
+    88	JobWasRestarted		VALUE "Y".
 
 PROCEDURE DIVISION.
 ProduceSubscriptionsReport.
+    ACCEPT AsOfDate FROM COMMAND-LINE
+    IF AsOfDate = ZEROS
+        ACCEPT AsOfDate FROM DATE YYYYMMDD
+    END-IF
+
     PERFORM LoadCountryTable
+    PERFORM ApplyRateHistory
+    PERFORM ReadCheckpoint
+
+    IF RestartActive
+        SET JobWasRestarted TO TRUE
+    END-IF
+
+    OPEN OUTPUT RejectsReport
+    WRITE RejectPrintLine FROM RejectHeadingLine AFTER ADVANCING PAGE
+    WRITE RejectPrintLine FROM RejectUnderline   AFTER ADVANCING 1 LINE
 
     SORT WorkFile ON ASCENDING CountryNameWF, CustomerNameWF
          INPUT PROCEDURE IS RestructureRecords
          GIVING SortedSubsFile
 
+    IF RestartActive
+        OPEN EXTEND DueSubsReport
+        OPEN EXTEND DueSubsCsv
+        MOVE RestartOutputCount TO OutputDetailCount
+    ELSE
+        PERFORM BuildCountrySummaries
+        OPEN OUTPUT DueSubsReport
+        OPEN OUTPUT DueSubsCsv
+        WRITE CsvRecord FROM CsvHeaderLine
+        PERFORM PrintCountrySummaryPage
+    END-IF
+
     OPEN INPUT SortedSubsFile
-    OPEN OUTPUT DueSubsReport
 
-    WRITE PrintLine FROM ReportHeadingLine AFTER ADVANCING PAGE
-    WRITE PrintLine FROM ReportUnderline   AFTER ADVANCING 1 LINE
-    WRITE PrintLine FROM TopicHeadingLine  AFTER ADVANCING 3 LINES
-    WRITE PrintLine FROM SPACES            AFTER ADVANCING 1 LINE   
-    
-    READ SortedSubsFile 
+    IF NOT RestartActive
+        WRITE PrintLine FROM ReportHeadingLine AFTER ADVANCING PAGE
+        WRITE PrintLine FROM ReportUnderline   AFTER ADVANCING 1 LINE
+        WRITE PrintLine FROM TopicHeadingLine  AFTER ADVANCING 3 LINES
+        WRITE PrintLine FROM SPACES            AFTER ADVANCING 1 LINE
+    END-IF
+
+    OPEN OUTPUT CheckpointFile
+
+    READ SortedSubsFile
 	AT END SET EndOfSortedSubs TO TRUE
     END-READ
     PERFORM PrintReportBody UNTIL EndOfSortedSubs
-    
-    PERFORM PrintFinalTotals
 
-    CLOSE SortedSubsFile, DueSubsReport.
-    STOP RUN. 
+    CLOSE CheckpointFile
+
+    IF JobWasRestarted AND OutputDetailCount = RestartOutputCount
+        CONTINUE
+    ELSE
+        PERFORM PrintFinalTotals
+        PERFORM PrintControlTotals
+    END-IF
+
+    MOVE RejectCount TO PrnRejectCount
+    WRITE RejectPrintLine FROM RejectTrailerLine AFTER ADVANCING 2 LINES
+
+    CLOSE SortedSubsFile, DueSubsReport, RejectsReport, DueSubsCsv
+
+    SORT AgingWorkFile ASCENDING BucketAG DESCENDING DaysOverdueAG
+         INPUT PROCEDURE IS BuildAgingRecords
+         GIVING AgingSortedFile
+
+    OPEN OUTPUT AgingReport
+    WRITE AgingPrintLine FROM AgingHeadingLine AFTER ADVANCING PAGE
+    WRITE AgingPrintLine FROM AgingUnderline   AFTER ADVANCING 1 LINE
+    WRITE AgingPrintLine FROM AgingTopicLine   AFTER ADVANCING 3 LINES
+    WRITE AgingPrintLine FROM SPACES           AFTER ADVANCING 1 LINE
+
+    OPEN INPUT AgingSortedFile
+    READ AgingSortedFile
+	AT END SET EndOfAgingSorted TO TRUE
+    END-READ
+    PERFORM PrintAgingReport UNTIL EndOfAgingSorted
+    CLOSE AgingSortedFile, AgingReport
+
+    PERFORM ClearCheckpoint.
+    STOP RUN.
 
 
 LoadCountryTable.
@@ -214,22 +532,139 @@ LoadCountryTable.
     END-PERFORM
     CLOSE CountryFile.
 
+ApplyRateHistory.
+    OPEN INPUT RateHistoryFile
+    IF RateHistoryStatus = "00"
+        READ RateHistoryFile
+	    AT END SET EndOfRateHistoryFile TO TRUE
+        END-READ
+        PERFORM UNTIL EndOfRateHistoryFile
+            PERFORM ApplyRateHistoryRecord
+            READ RateHistoryFile
+	        AT END SET EndOfRateHistoryFile TO TRUE
+            END-READ
+        END-PERFORM
+        CLOSE RateHistoryFile
+    END-IF.
+
+ReadCheckpoint.
+    OPEN INPUT CheckpointFile
+    IF CheckpointStatus = "00"
+        READ CheckpointFile
+	    AT END SET EndOfCheckpointFile TO TRUE
+        END-READ
+        PERFORM UNTIL EndOfCheckpointFile
+            MOVE CheckpointCountryCode TO RestartPointCode
+            MOVE CheckpointOutputCount TO RestartOutputCount
+            MOVE CheckpointInGroupCount TO RestartInGroupCount
+            MOVE CheckpointGroupCompleteFlag TO RestartGroupCompleteSwitch
+            SET RestartActive TO TRUE
+            READ CheckpointFile
+	        AT END SET EndOfCheckpointFile TO TRUE
+            END-READ
+        END-PERFORM
+        CLOSE CheckpointFile
+    END-IF.
+
+ClearCheckpoint.
+    OPEN OUTPUT CheckpointFile
+    CLOSE CheckpointFile.
+
+ApplyRateHistoryRecord.
+    IF EffectiveDateRH NOT GREATER THAN AsOfDate
+        SEARCH ALL Country
+            AT END CONTINUE
+            WHEN CountryCodeCT(CIDX) = CountryCodeRH
+                IF EffectiveDateRH > LastRateDateCT(CIDX)
+                    MOVE ExchangeRateRH TO ExchangeRateCT(CIDX)
+                    MOVE EffectiveDateRH TO LastRateDateCT(CIDX)
+                END-IF
+        END-SEARCH
+    END-IF.
+
+BuildCountrySummaries.
+    OPEN INPUT SortedSubsFile
+    READ SortedSubsFile
+	AT END SET EndOfSortedSubs TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfSortedSubs
+        ADD 1 TO CountrySummaryCount
+        MOVE CountryNameSS TO CountryNameSM(CountrySummaryCount)
+        MOVE ZEROS TO CountryLCTotalSM(CountrySummaryCount)
+        MOVE CountryCodeSS TO PrevCountryCodeSM
+        PERFORM AccumulateCountrySummaryLines UNTIL
+		CountryCodeSS NOT EQUAL TO PrevCountryCodeSM
+		OR EndOfSortedSubs
+    END-PERFORM
+    CLOSE SortedSubsFile.
+
+AccumulateCountrySummaryLines.
+    SEARCH ALL Country
+        AT END CONTINUE
+        WHEN CountryCodeCT(CIDX) = CountryCodeSS
+	    MOVE ExchangeRateCT(CIDX) TO ExchangeRate
+    END-SEARCH
+    COMPUTE LCSubsAmt ROUNDED = SubsFT(PayFreqSS) * ExchangeRate
+    ADD LCSubsAmt TO CountryLCTotalSM(CountrySummaryCount)
+    ADD SubsFT(PayFreqSS) TO GrandHomeTotal
+    READ SortedSubsFile
+	AT END SET EndOfSortedSubs TO TRUE
+    END-READ.
+
+PrintCountrySummaryPage.
+    WRITE PrintLine FROM SummaryHeadingLine AFTER ADVANCING PAGE
+    WRITE PrintLine FROM SummaryUnderline   AFTER ADVANCING 1 LINE
+    WRITE PrintLine FROM SummaryTopicLine   AFTER ADVANCING 3 LINES
+    WRITE PrintLine FROM SPACES             AFTER ADVANCING 1 LINE
+
+    PERFORM VARYING SMIDX FROM 1 BY 1 UNTIL SMIDX > CountrySummaryCount
+        MOVE CountryNameSM(SMIDX) TO PrnSummaryCountryName
+        MOVE CountryLCTotalSM(SMIDX) TO PrnSummaryCountryTotal
+        WRITE PrintLine FROM CountrySummaryLine AFTER ADVANCING 1 LINE
+    END-PERFORM
+
+    MOVE GrandHomeTotal TO PrnGrandHomeTotal
+    WRITE PrintLine FROM SPACES      AFTER ADVANCING 2 LINES
+    WRITE PrintLine FROM GrandTotalLine AFTER ADVANCING 1 LINE.
+
 RestructureRecords.
     OPEN INPUT DueSubsFile
     READ DueSubsFile
 	AT END SET EndOfDueSubsFile TO TRUE
     END-READ
     PERFORM UNTIL EndOfDueSubsFile
+        MOVE "N" TO RecordRejectedSwitch
         MOVE CustomerNameDS TO CustomerNameWF
 	MOVE PayMethodDS TO PayMethodWF
 	MOVE PayFreqDS TO PayFreqWF
+	MOVE DueDateDS TO DueDateWF
 	MOVE CountryCodeDS To CountryCodeWF
-        SEARCH ALL Country 
-           AT END DISPLAY "Name for " CountryCodeDS " not found."
+        SEARCH ALL Country
+           AT END
+               DISPLAY "Name for " CountryCodeDS " not found."
+               MOVE CustomerNameDS TO CustomerNameRJ
+               MOVE PayMethodMT(PayMethodDS) TO PayMethodRJ
+               MOVE CountryCodeDS TO CountryCodeRJ
+               MOVE "NOT FOUND" TO RejectReasonRJ
+               PERFORM WriteRejectLine
+               SET RecordRejected TO TRUE
            WHEN CountryCodeCT(CIDX) = CountryCodeDS
-               MOVE CountryNameCT(CIDX) TO CountryNameWF
+               IF CountryIsInactiveCT(CIDX)
+                   DISPLAY "Country " CountryCodeDS " is inactive."
+                   MOVE CustomerNameDS TO CustomerNameRJ
+                   MOVE PayMethodMT(PayMethodDS) TO PayMethodRJ
+                   MOVE CountryCodeDS TO CountryCodeRJ
+                   MOVE "INACTIVE" TO RejectReasonRJ
+                   PERFORM WriteRejectLine
+                   SET RecordRejected TO TRUE
+               ELSE
+                   MOVE CountryNameCT(CIDX) TO CountryNameWF
+               END-IF
 	END-SEARCH
-        RELEASE WorkRec
+        ADD 1 TO InputRecordCount
+        IF NOT RecordRejected
+            RELEASE WorkRec
+        END-IF
     	READ DueSubsFile
  	   AT END SET EndOfDueSubsFile TO TRUE
     	END-READ
@@ -240,48 +675,97 @@ RestructureRecords.
 PrintReportBody.
     MOVE CountryNameSS TO PrnCountryName
     MOVE CountryCodeSS TO PrevCountryCode
-    SEARCH ALL Country 
-        AT END DISPLAY "Name for " CountryCodeSS " not found."
+    SEARCH ALL Country
+        AT END
+            CONTINUE
         WHEN CountryCodeCT(CIDX) = CountryCodeSS
 	MOVE ExchangeRateCT(CIDX) TO ExchangeRate
     END-SEARCH
     
     MOVE ZEROS TO SubTotals
+    MOVE ZEROS TO GroupDetailCount
+
+    IF RestartActive
+        SET GroupSkipped TO TRUE
+        IF PrevCountryCode = RestartPointCode AND NOT RestartGroupWasComplete
+            SET PartialResumeActive TO TRUE
+        ELSE
+            MOVE "N" TO PartialResumeSwitch
+        END-IF
+    ELSE
+        MOVE "N" TO GroupSkipSwitch
+        MOVE "N" TO PartialResumeSwitch
+    END-IF
 
     PERFORM PrintCountryLines UNTIL
 		CountryCodeSS NOT EQUAL TO PrevCountryCode
 		OR EndOfSortedSubs
 
-    MOVE VisaTotal TO PrnVisaTotal
-    MOVE AccessTotal TO PrnAccessTotal
-    MOVE AmExTotal TO PrnAmExTotal
-    MOVE ChequeTotal TO PrnChequeTotal
-    WRITE PrintLine FROM VisaLine   AFTER ADVANCING 4 LINES
-    WRITE PrintLine FROM AccessLine AFTER ADVANCING 1 LINE
-    WRITE PrintLine FROM AmExLine   AFTER ADVANCING 1 LINE
-    WRITE PrintLine FROM ChequeLine AFTER ADVANCING 1 LINE
-    WRITE PrintLine FROM SPACES AFTER ADVANCING 3 LINES.
-  
+    IF GroupSkipped
+        IF PrevCountryCode = RestartPointCode
+            MOVE "N" TO RestartSwitch
+        END-IF
+    ELSE
+        MOVE VisaTotal TO PrnVisaTotal
+        MOVE AccessTotal TO PrnAccessTotal
+        MOVE AmExTotal TO PrnAmExTotal
+        MOVE ChequeTotal TO PrnChequeTotal
+        MOVE TransferTotal TO PrnTransferTotal
+        WRITE PrintLine FROM VisaLine     AFTER ADVANCING 4 LINES
+        WRITE PrintLine FROM AccessLine   AFTER ADVANCING 1 LINE
+        WRITE PrintLine FROM AmExLine     AFTER ADVANCING 1 LINE
+        WRITE PrintLine FROM ChequeLine   AFTER ADVANCING 1 LINE
+        WRITE PrintLine FROM TransferLine AFTER ADVANCING 1 LINE
+        WRITE PrintLine FROM SPACES AFTER ADVANCING 3 LINES
+    END-IF
+
+    MOVE PrevCountryCode TO CheckpointCountryCode
+    MOVE OutputDetailCount TO CheckpointOutputCount
+    MOVE GroupDetailCount TO CheckpointInGroupCount
+    SET CheckpointGroupComplete TO TRUE
+    WRITE CheckpointRec.
+
 
 
 PrintCountryLines.
-    MOVE CustomerNameSS TO PrnCustName
-    MOVE PayMethodMT(PayMethodSS) TO PrnPayMethod
-    MOVE SubsFT(PayFreqSS) TO PrnSubs
-    COMPUTE PrnLCSubs ROUNDED = SubsFT(PayFreqSS) * ExchangeRate
+    IF GroupSkipped AND PartialResumeActive
+            AND GroupDetailCount = RestartInGroupCount
+        MOVE "N" TO GroupSkipSwitch
+        MOVE "N" TO PartialResumeSwitch
+        MOVE "N" TO RestartSwitch
+    END-IF
 
     EVALUATE TRUE
         WHEN ByVisa ADD SubsFT(PayFreqSS) TO VisaTotal, VisaFinalTotal
         WHEN ByAccess ADD SubsFT(PayFreqSS) TO AccessTotal, AccessFinalTotal
         WHEN ByExpress ADD SubsFT(PayFreqSS) TO AmExTotal, AmExFinalTotal
         WHEN ByCheque ADD SubsFT(PayFreqSS) TO ChequeTotal, ChequeFinalTotal
+        WHEN ByTransfer ADD SubsFT(PayFreqSS) TO TransferTotal, TransferFinalTotal
     END-EVALUATE
-  	
-    WRITE PrintLine FROM CustLine 
-	AFTER ADVANCING 1 LINE	
-    MOVE SPACES TO PrnCountryName
-
-    READ SortedSubsFile 
+    ADD 1 TO GroupDetailCount
+
+    IF NOT GroupSkipped
+        MOVE CustomerNameSS TO PrnCustName
+        MOVE PayMethodMT(PayMethodSS) TO PrnPayMethod
+        MOVE SubsFT(PayFreqSS) TO PrnSubs
+        COMPUTE LCSubsAmt ROUNDED = SubsFT(PayFreqSS) * ExchangeRate
+        MOVE LCSubsAmt TO PrnLCSubs
+
+        WRITE PrintLine FROM CustLine
+	    AFTER ADVANCING 1 LINE
+        MOVE SPACES TO PrnCountryName
+        ADD 1 TO OutputDetailCount
+
+        PERFORM WriteCsvDetailLine
+
+        MOVE PrevCountryCode TO CheckpointCountryCode
+        MOVE OutputDetailCount TO CheckpointOutputCount
+        MOVE GroupDetailCount TO CheckpointInGroupCount
+        MOVE "N" TO CheckpointGroupCompleteFlag
+        WRITE CheckpointRec
+    END-IF
+
+    READ SortedSubsFile
 	AT END SET EndOfSortedSubs TO TRUE
     END-READ.
 
@@ -290,9 +774,115 @@ PrintFinalTotals.
     MOVE AccessFinalTotal TO PrnAccessFinalTotal
     MOVE AmExFinalTotal TO PrnAmExFinalTotal
     MOVE ChequeFinalTotal TO PrnChequeFinalTotal
+    MOVE TransferFinalTotal TO PrnTransferFinalTotal
+
+    WRITE PrintLine FROM VisaTotalLine     AFTER ADVANCING 1 LINE
+    WRITE PrintLine FROM AccessTotalLine   AFTER ADVANCING 1 LINE
+    WRITE PrintLine FROM AmExTotalLine     AFTER ADVANCING 1 LINE
+    WRITE PrintLine FROM ChequeTotalLine   AFTER ADVANCING 1 LINE
+    WRITE PrintLine FROM TransferTotalLine AFTER ADVANCING 1 LINE.
+
+
+PrintControlTotals.
+    MOVE InputRecordCount TO PrnInputCount
+    MOVE OutputDetailCount TO PrnOutputCount
+    MOVE RejectCount TO PrnReconRejectCount
+    WRITE PrintLine FROM ReconHeadingLine AFTER ADVANCING 3 LINES
+    WRITE PrintLine FROM ReconInputLine   AFTER ADVANCING 1 LINE
+    WRITE PrintLine FROM ReconOutputLine  AFTER ADVANCING 1 LINE
+    WRITE PrintLine FROM ReconRejectLine  AFTER ADVANCING 1 LINE
+    IF InputRecordCount NOT EQUAL TO OutputDetailCount + RejectCount
+        WRITE PrintLine FROM ReconMismatchLine AFTER ADVANCING 1 LINE
+    ELSE
+        WRITE PrintLine FROM ReconOkLine AFTER ADVANCING 1 LINE
+    END-IF.
+
+WriteRejectLine.
+    ADD 1 TO RejectCount
+    MOVE CustomerNameRJ TO PrnRejCustName
+    MOVE PayMethodRJ TO PrnRejPayMethod
+    MOVE CountryCodeRJ TO PrnRejCountryCode
+    MOVE RejectReasonRJ TO PrnRejReason
+    WRITE RejectPrintLine FROM RejectLine AFTER ADVANCING 1 LINE.
+
+WriteCsvDetailLine.
+    MOVE SubsFT(PayFreqSS) TO CsvSubsField
+    MOVE LCSubsAmt TO CsvLCField
+    MOVE SPACES TO CsvDetailLine
+    STRING CountryCodeSS                     DELIMITED BY SIZE
+           ","                               DELIMITED BY SIZE
+           FUNCTION TRIM(CountryNameSS)      DELIMITED BY SIZE
+           ","                               DELIMITED BY SIZE
+           FUNCTION TRIM(CustomerNameSS)     DELIMITED BY SIZE
+           ","                               DELIMITED BY SIZE
+           FUNCTION TRIM(PayMethodMT(PayMethodSS)) DELIMITED BY SIZE
+           ","                               DELIMITED BY SIZE
+           CsvSubsField              DELIMITED BY SIZE
+           ","                       DELIMITED BY SIZE
+           CsvLCField                DELIMITED BY SIZE
+      INTO CsvDetailLine
+    END-STRING
+    WRITE CsvRecord FROM CsvDetailLine.
+
+BuildAgingRecords.
+    OPEN INPUT SortedSubsFile
+    READ SortedSubsFile
+	AT END SET EndOfSortedSubs TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfSortedSubs
+        IF DueDateSS IS LESS THAN AsOfDate
+            COMPUTE DaysOverdueAG =
+                FUNCTION INTEGER-OF-DATE(AsOfDate)
+                - FUNCTION INTEGER-OF-DATE(DueDateSS)
+            EVALUATE TRUE
+                WHEN DaysOverdueAG NOT GREATER THAN 30
+                    MOVE 1 TO BucketAG
+                WHEN DaysOverdueAG NOT GREATER THAN 60
+                    MOVE 2 TO BucketAG
+                WHEN DaysOverdueAG NOT GREATER THAN 90
+                    MOVE 3 TO BucketAG
+                WHEN OTHER
+                    MOVE 4 TO BucketAG
+            END-EVALUATE
+            MOVE CustomerNameSS TO CustomerNameAG
+            MOVE CountryNameSS TO CountryNameAG
+            MOVE PayMethodMT(PayMethodSS) TO PayMethodAG
+            MOVE SubsFT(PayFreqSS) TO SubsAG
+            RELEASE AgingWorkRec
+        END-IF
+        READ SortedSubsFile
+	    AT END SET EndOfSortedSubs TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE SortedSubsFile.
+
+PrintAgingReport.
+    IF BucketAS NOT EQUAL TO PrevBucketAG
+        EVALUATE BucketAS
+            WHEN 1
+                WRITE AgingPrintLine FROM Bucket1HeadingLine
+                    AFTER ADVANCING 2 LINES
+            WHEN 2
+                WRITE AgingPrintLine FROM Bucket2HeadingLine
+                    AFTER ADVANCING 2 LINES
+            WHEN 3
+                WRITE AgingPrintLine FROM Bucket3HeadingLine
+                    AFTER ADVANCING 2 LINES
+            WHEN 4
+                WRITE AgingPrintLine FROM Bucket4HeadingLine
+                    AFTER ADVANCING 2 LINES
+        END-EVALUATE
+        MOVE BucketAS TO PrevBucketAG
+    END-IF
+
+    MOVE CustomerNameAS TO PrnAgeCustName
+    MOVE CountryNameAS TO PrnAgeCountryName
+    MOVE PayMethodAS TO PrnAgePayMethod
+    MOVE SubsAS TO PrnAgeSubs
+    MOVE DaysOverdueAS TO PrnAgeDaysOverdue
+    WRITE AgingPrintLine FROM AgingDetailLine AFTER ADVANCING 1 LINE
+
+    READ AgingSortedFile
+	AT END SET EndOfAgingSorted TO TRUE
+    END-READ.
 
-    WRITE PrintLine FROM VisaTotalLine   AFTER ADVANCING 1 LINE
-    WRITE PrintLine FROM AccessTotalLine AFTER ADVANCING 1 LINE
-    WRITE PrintLine FROM AmExTotalLine   AFTER ADVANCING 1 LINE
-    WRITE PrintLine FROM ChequeTotalLine AFTER ADVANCING 1 LINE.
- 
